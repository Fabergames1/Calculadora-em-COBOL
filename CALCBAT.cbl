@@ -0,0 +1,331 @@
+000010******************************************************************
+000020*                                                                *
+000030*   PROGRAM:     CALCBAT                                        *
+000040*   AUTHOR:      D. ALMEIDA                                     *
+000050*   INSTALLATION: DATA PROCESSING CENTER                        *
+000060*   DATE-WRITTEN: 09/08/2026                                    *
+000070*   PURPOSE:                                                    *
+000080*      BATCH ENTRY POINT FOR THE FOUR-OPERATION CALCULATOR.     *
+000090*      READS A FIXED-WIDTH TRANSACTION FILE OF NUM1/NUM2        *
+000100*      PAIRS, ONE PAIR PER RECORD, COMPUTES THE ADDITION,       *
+000110*      SUBTRACTION, MULTIPLICATION AND DIVISION RESULTS FOR     *
+000120*      EACH PAIR, AND WRITES ONE OUTPUT LINE PER PAIR SO A      *
+000130*      WHOLE STACK OF PAIRS CAN BE RUN UNATTENDED UNDER JCL.    *
+000140*                                                                *
+000150*   MODIFICATION HISTORY.                                       *
+000160*      09/08/2026  DA   INITIAL VERSION.                        *
+000170*      09/08/2026  DA   GUARD AGAINST NUM2 = ZERO SO A BAD      *
+000180*                       RECORD DOES NOT ABEND THE WHOLE BATCH.  *
+000190*      09/08/2026  DA   TRANSACTION AND OUTPUT RECORDS NOW      *
+000200*                       CARRY A SIGN AND TWO DECIMAL PLACES,    *
+000210*                       MATCHING THE INTERACTIVE CALCULATOR.    *
+000220*      09/08/2026  DA   EVERY PAIR PROCESSED IS NOW APPENDED    *
+000230*                       TO THE SHARED AUDIT LEDGER.             *
+000240*      09/08/2026  DA   NUM1, NUM2 AND THE RESULT FIELDS ARE    *
+000250*                       NOW COPIED FROM CALCREC.                *
+000260*      09/08/2026  DA   ADDED RESTART FILE CHECKPOINTING SO A   *
+000270*                       RERUN AFTER AN ABEND PICKS UP AFTER THE *
+000280*                       LAST RECORD SUCCESSFULLY PROCESSED      *
+000290*                       INSTEAD OF REPROCESSING THE WHOLE FILE. *
+000300*      09/08/2026  DA   RESULT AND RESULT3 NOW CHECK FOR SIZE   *
+000310*                       ERROR ON COMPUTE AND FLAG THE OUTPUT    *
+000320*                       RECORD SO AN OVERFLOWED PAIR IS VISIBLE *
+000330*                       INSTEAD OF SILENTLY WRAPPING.           *
+000340*      09/08/2026  DA   OUTFILE NOW OPENS EXTEND ON A RESTART   *
+000350*                       (INSTEAD OF ALWAYS TRUNCATING) SO THE   *
+000360*                       OUTPUT ALREADY WRITTEN BEFORE THE LAST   *
+000370*                       CHECKPOINT SURVIVES A RERUN.  THE        *
+000380*                       CHECKPOINT IS NOW WRITTEN AFTER EVERY    *
+000390*                       RECORD RATHER THAN EVERY 100TH, SO A     *
+000400*                       RESTART CAN NEVER REPLAY (AND RE-LOG TO  *
+000410*                       THE LEDGER) A RECORD ALREADY PROCESSED.  *
+000420*                       LEDGER ENTRIES NOW CARRY LDG-OPER-CHOICE *
+000430*                       (ALWAYS "ALL" HERE) TO MATCH CALCLDGR.   *
+000435*      09/08/2026  DA   TRANS-RECORD NOW COPIES NUM1/NUM2 FROM   *
+000436*                       CALCNUM (RENAMED TB-NUM1/TB-NUM2) RATHER *
+000437*                       THAN RETYPING THE PICTURE CLAUSES, SO IT *
+000438*                       CANNOT DRIFT FROM THE WORKING FIELDS.    *
+000439*                       OUTFILE'S JCL DISPOSITION NOW MATCHES    *
+000440*                       RESTARTF SO ITS OUTPUT SURVIVES AN ABEND *
+000441*                       AND THE JOB CAN BE RESUBMITTED.          *
+000443*      09/08/2026  DA   THE LEDGER ENTRY NOW RECORDS RESULT AND  *
+000444*                       RESULT3 OVERFLOW (LDG-RESULT-OVFL-SW,    *
+000445*                       LDG-RESULT3-OVFL-SW), THE SAME WAY       *
+000446*                       LDG-DIV-ERR-SW ALREADY FLAGS A DIVIDE-   *
+000447*                       BY-ZERO.  TRANFILE AND OUTFILE OPENS ARE *
+000448*                       NOW STATUS-CHECKED THE SAME AS LEDGER    *
+000449*                       AND RESTARTF, SINCE A MISSING/UNALLOCATED*
+000450*                       DATASET SHOULD STOP THE JOB WITH A CLEAR *
+000451*                       MESSAGE RATHER THAN RUN ON UNCHECKED.    *
+000452*                                                                *
+000460******************************************************************
+000460 IDENTIFICATION DIVISION.
+000470 PROGRAM-ID.     CALCBAT.
+000480 AUTHOR.         D. ALMEIDA.
+000490 INSTALLATION.   DATA PROCESSING CENTER.
+000500 DATE-WRITTEN.   09/08/2026.
+000510 DATE-COMPILED.  09/08/2026.
+000520 ENVIRONMENT DIVISION.
+000530 CONFIGURATION SECTION.
+000540 SOURCE-COMPUTER. GNUCOBOL.
+000550 OBJECT-COMPUTER. GNUCOBOL.
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+000590            ORGANIZATION IS SEQUENTIAL
+000600            FILE STATUS IS WS-TRANS-STATUS.
+000610
+000620     SELECT OUT-FILE ASSIGN TO "OUTFILE"
+000630            ORGANIZATION IS SEQUENTIAL
+000640            FILE STATUS IS WS-OUT-STATUS.
+000650
+000660     SELECT LEDGER-FILE ASSIGN TO "LEDGER"
+000670            ORGANIZATION IS LINE SEQUENTIAL
+000680            FILE STATUS IS WS-LEDGER-STATUS.
+000690
+000700     SELECT RESTART-FILE ASSIGN TO "RESTARTF"
+000710            ORGANIZATION IS SEQUENTIAL
+000720            FILE STATUS IS WS-RESTART-STATUS.
+000730
+000740 DATA DIVISION.
+000750 FILE SECTION.
+000760 FD  TRANS-FILE
+000770     RECORDING MODE IS F.
+000780 01  TRANS-RECORD.
+000785     COPY CALCNUM
+000786         REPLACING ==NUM1== BY ==TB-NUM1==
+000787                   ==NUM2== BY ==TB-NUM2==.
+000830
+000840 FD  OUT-FILE
+000850     RECORDING MODE IS F.
+000860 01  OUT-RECORD.
+000870     05  OB-NUM1                 PIC -(05)9.99.
+000880     05  FILLER                  PIC X(01) VALUE SPACE.
+000890     05  OB-NUM2                 PIC -(05)9.99.
+000900     05  FILLER                  PIC X(01) VALUE SPACE.
+000910     05  OB-RESULT               PIC -(06)9.99.
+000920     05  FILLER                  PIC X(01) VALUE SPACE.
+000930     05  OB-RESULT2              PIC -(06)9.99.
+000940     05  FILLER                  PIC X(01) VALUE SPACE.
+000950     05  OB-RESULT3              PIC -(09)9.99.
+000960     05  FILLER                  PIC X(01) VALUE SPACE.
+000970     05  OB-RESULT4              PIC -(06)9.99.
+000980     05  FILLER                  PIC X(01) VALUE SPACE.
+000990     05  OB-DIV-ERR              PIC X(01).
+001000     05  FILLER                  PIC X(01) VALUE SPACE.
+001010     05  OB-RESULT-OVFL          PIC X(01).
+001020     05  FILLER                  PIC X(01) VALUE SPACE.
+001030     05  OB-RESULT3-OVFL         PIC X(01).
+001040
+001050 FD  LEDGER-FILE.
+001060 COPY CALCLDGR.
+001070
+001080 FD  RESTART-FILE
+001090     RECORDING MODE IS F.
+001100 01  RESTART-RECORD.
+001110     05  RST-CHECKPOINT-COUNT    PIC 9(08).
+001120 WORKING-STORAGE SECTION.
+001130 77  WS-RECORDS-READ             PIC 9(08) COMP VALUE ZERO.
+001140 77  WS-SKIP-COUNT               PIC 9(08) COMP VALUE ZERO.
+001150 01  CALC-WORK-FIELDS.
+001160 COPY CALCREC.
+001170
+001180 01  WS-TRANS-STATUS             PIC X(02).
+001190     88  TRANS-OK                VALUE "00".
+001200     88  TRANS-EOF               VALUE "10".
+001210
+001220 01  WS-OUT-STATUS               PIC X(02).
+001225     88  OUT-OK                  VALUE "00".
+001230
+001240 01  WS-LEDGER-STATUS            PIC X(02).
+001250
+001260 01  WS-RESTART-STATUS           PIC X(02).
+001270
+001280 01  WS-SWITCHES.
+001290     05  WS-EOF-SW               PIC X(01) VALUE "N".
+001300         88  END-OF-FILE         VALUE "Y".
+001310     05  WS-DIVISION-SW          PIC X(01) VALUE "Y".
+001320         88  DIVISION-OK         VALUE "Y".
+001330         88  DIVISION-ERROR      VALUE "N".
+001340     05  WS-RESULT-OVFL-SW       PIC X(01) VALUE "N".
+001350         88  RESULT-OVERFLOW     VALUE "Y".
+001360         88  RESULT-OK           VALUE "N".
+001370     05  WS-RESULT3-OVFL-SW      PIC X(01) VALUE "N".
+001380         88  RESULT3-OVERFLOW    VALUE "Y".
+001390         88  RESULT3-OK          VALUE "N".
+001400
+001410 PROCEDURE DIVISION.
+001420 0000-MAINLINE.
+001430     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001440     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001450             UNTIL END-OF-FILE.
+001460     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+001470     STOP RUN.
+001480
+001490 1000-INITIALIZE.
+001500     OPEN INPUT TRANS-FILE.
+001505     IF NOT TRANS-OK
+001506         DISPLAY "TRANFILE COULD NOT BE OPENED - STATUS "
+001507                 WS-TRANS-STATUS
+001508         STOP RUN
+001509     END-IF.
+001510     PERFORM 1500-LOAD-RESTART THRU 1500-EXIT.
+001520     IF WS-SKIP-COUNT > ZERO
+001530         OPEN EXTEND OUT-FILE
+001540     ELSE
+001550         OPEN OUTPUT OUT-FILE
+001560     END-IF.
+001562     IF NOT OUT-OK
+001563         DISPLAY "OUTFILE COULD NOT BE OPENED - STATUS "
+001564                 WS-OUT-STATUS
+001565         STOP RUN
+001566     END-IF.
+001570     OPEN EXTEND LEDGER-FILE.
+001580     IF WS-LEDGER-STATUS = "05" OR WS-LEDGER-STATUS = "35"
+001590         OPEN OUTPUT LEDGER-FILE
+001600     END-IF.
+001610     PERFORM 1600-SKIP-TO-RESTART THRU 1600-EXIT
+001620         UNTIL WS-RECORDS-READ NOT LESS THAN WS-SKIP-COUNT
+001630            OR END-OF-FILE.
+001640     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+001650 1000-EXIT.
+001660     EXIT.
+001670
+001680 1500-LOAD-RESTART.
+001690     OPEN INPUT RESTART-FILE.
+001700     IF WS-RESTART-STATUS = "00"
+001710         READ RESTART-FILE
+001720             AT END
+001730                 MOVE ZERO TO WS-SKIP-COUNT
+001740             NOT AT END
+001750                 MOVE RST-CHECKPOINT-COUNT TO WS-SKIP-COUNT
+001760         END-READ
+001770         CLOSE RESTART-FILE
+001780     END-IF.
+001790 1500-EXIT.
+001800     EXIT.
+001810
+001820 1600-SKIP-TO-RESTART.
+001830     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+001840     IF NOT END-OF-FILE
+001850         ADD 1 TO WS-RECORDS-READ
+001860     END-IF.
+001870 1600-EXIT.
+001880     EXIT.
+001890 2000-PROCESS-RECORD.
+001900     MOVE TB-NUM1 TO NUM1.
+001910     MOVE TB-NUM2 TO NUM2.
+001920     PERFORM 2200-COMPUTE-RESULTS THRU 2200-EXIT.
+001930     PERFORM 2300-WRITE-OUTPUT THRU 2300-EXIT.
+001940     PERFORM 2400-WRITE-LEDGER THRU 2400-EXIT.
+001950     ADD 1 TO WS-RECORDS-READ.
+001960     PERFORM 2510-WRITE-CHECKPOINT THRU 2510-EXIT.
+001970     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+001980 2000-EXIT.
+001990     EXIT.
+002000
+002010 2100-READ-TRANS.
+002020     READ TRANS-FILE
+002030         AT END
+002040             SET END-OF-FILE TO TRUE
+002050     END-READ.
+002060 2100-EXIT.
+002070     EXIT.
+002080
+002090 2200-COMPUTE-RESULTS.
+002100     SET RESULT-OK TO TRUE.
+002110     SET RESULT3-OK TO TRUE.
+002120     COMPUTE RESULT  = NUM1 + NUM2
+002130         ON SIZE ERROR
+002140             SET RESULT-OVERFLOW TO TRUE
+002150             MOVE ZERO TO RESULT
+002160     END-COMPUTE.
+002170     COMPUTE RESULT2 = NUM1 - NUM2.
+002180     COMPUTE RESULT3 = NUM1 * NUM2
+002190         ON SIZE ERROR
+002200             SET RESULT3-OVERFLOW TO TRUE
+002210             MOVE ZERO TO RESULT3
+002220     END-COMPUTE.
+002230     SET DIVISION-OK TO TRUE.
+002240     IF NUM2 = ZERO
+002250         SET DIVISION-ERROR TO TRUE
+002260         MOVE ZERO TO RESULT4
+002270     ELSE
+002280         COMPUTE RESULT4 = NUM1 / NUM2
+002290     END-IF.
+002300 2200-EXIT.
+002310     EXIT.
+002320
+002330 2300-WRITE-OUTPUT.
+002340     MOVE NUM1    TO OB-NUM1.
+002350     MOVE NUM2    TO OB-NUM2.
+002360     MOVE RESULT  TO OB-RESULT.
+002370     MOVE RESULT2 TO OB-RESULT2.
+002380     MOVE RESULT3 TO OB-RESULT3.
+002390     MOVE RESULT4 TO OB-RESULT4.
+002400     IF DIVISION-ERROR
+002410         MOVE "Y" TO OB-DIV-ERR
+002420     ELSE
+002430         MOVE "N" TO OB-DIV-ERR
+002440     END-IF.
+002450     IF RESULT-OVERFLOW
+002460         MOVE "Y" TO OB-RESULT-OVFL
+002470     ELSE
+002480         MOVE "N" TO OB-RESULT-OVFL
+002490     END-IF.
+002500     IF RESULT3-OVERFLOW
+002510         MOVE "Y" TO OB-RESULT3-OVFL
+002520     ELSE
+002530         MOVE "N" TO OB-RESULT3-OVFL
+002540     END-IF.
+002550     WRITE OUT-RECORD.
+002560 2300-EXIT.
+002570     EXIT.
+002580
+002590 2400-WRITE-LEDGER.
+002600     ACCEPT LDG-DATE FROM DATE YYYYMMDD.
+002610     ACCEPT LDG-TIME FROM TIME.
+002620     MOVE NUM1    TO LDG-NUM1.
+002630     MOVE NUM2    TO LDG-NUM2.
+002640     MOVE RESULT  TO LDG-RESULT.
+002650     MOVE RESULT2 TO LDG-RESULT2.
+002660     MOVE RESULT3 TO LDG-RESULT3.
+002670     MOVE RESULT4 TO LDG-RESULT4.
+002680     IF DIVISION-ERROR
+002690         SET LDG-DIVISION-ERROR TO TRUE
+002700     ELSE
+002710         SET LDG-DIVISION-OK TO TRUE
+002720     END-IF.
+002722     IF RESULT-OVERFLOW
+002723         SET LDG-RESULT-OVERFLOW TO TRUE
+002724     ELSE
+002725         SET LDG-RESULT-OK TO TRUE
+002726     END-IF.
+002727     IF RESULT3-OVERFLOW
+002728         SET LDG-RESULT3-OVERFLOW TO TRUE
+002729     ELSE
+002730         SET LDG-RESULT3-OK TO TRUE
+002731     END-IF.
+002732     SET LDG-OPER-ALL TO TRUE.
+002740     MOVE "CALCBAT " TO LDG-SOURCE-PGM.
+002750     WRITE LEDGER-RECORD.
+002760 2400-EXIT.
+002770     EXIT.
+002780
+002790 2510-WRITE-CHECKPOINT.
+002800     MOVE WS-RECORDS-READ TO RST-CHECKPOINT-COUNT.
+002810     OPEN OUTPUT RESTART-FILE.
+002820     WRITE RESTART-RECORD.
+002830     CLOSE RESTART-FILE.
+002840 2510-EXIT.
+002850     EXIT.
+002860
+002870 3000-TERMINATE.
+002880     PERFORM 2510-WRITE-CHECKPOINT THRU 2510-EXIT.
+002890     CLOSE TRANS-FILE.
+002900     CLOSE OUT-FILE.
+002910     CLOSE LEDGER-FILE.
+002920 3000-EXIT.
+002930     EXIT.
+002940
+002970 END PROGRAM CALCBAT.
