@@ -0,0 +1,27 @@
+//CALCBAT  JOB  (ACCT),'CALCULADORA BATCH',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RUNS THE BATCH CALCULATOR AGAINST A STACK OF NUM1/NUM2       *
+//* PAIRS.  ONE PAIR PER FIXED-WIDTH RECORD ON TRANFILE.         *
+//* TRANFILE IS RECFM=FB,LRECL=016 (NUM1, NUM2, EACH SIGNED      *
+//* S9(5)V99 WITH A TRAILING SEPARATE SIGN BYTE).                *
+//* RESTARTF HOLDS A SINGLE CHECKPOINT COUNTER (RECFM=FB,        *
+//* LRECL=008) SO A RERUN AFTER AN ABEND SKIPS THE RECORDS       *
+//* ALREADY PROCESSED.  DELETE RESTARTF BEFORE A FRESH RUN       *
+//* THAT SHOULD START FROM RECORD 1.  OUTFILE USES THE SAME      *
+//* MOD/CATLG/CATLG DISPOSITION AS RESTARTF AND LEDGER SO ITS    *
+//* OUTPUT SURVIVES AN ABEND FOR THE RESTART TO EXTEND, AND SO   *
+//* THE JOB CAN BE RESUBMITTED AFTER A CLEAN COMPLETION.         *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=CALCBAT
+//STEPLIB  DD   DSN=PROD.CALC.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=PROD.CALC.TRANFILE,DISP=SHR
+//OUTFILE  DD   DSN=PROD.CALC.OUTFILE,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=072)
+//LEDGER   DD   DSN=PROD.CALC.LEDGER,DISP=MOD
+//RESTARTF DD   DSN=PROD.CALC.RESTARTF,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=008)
+//SYSOUT   DD   SYSOUT=*
