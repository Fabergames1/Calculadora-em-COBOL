@@ -0,0 +1,11 @@
+//CALCRPT  JOB  (ACCT),'CALCULADORA REPORT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* PRODUCES THE END-OF-DAY SUMMARY REPORT FROM THE CALCULATOR   *
+//* AUDIT LEDGER.  RUN AFTER CALCULADORA/CALCBAT HAVE POSTED      *
+//* THEIR ENTRIES FOR THE DAY.                                    *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=CALCRPT
+//STEPLIB  DD   DSN=PROD.CALC.LOADLIB,DISP=SHR
+//LEDGER   DD   DSN=PROD.CALC.LEDGER,DISP=SHR
+//RPTFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
