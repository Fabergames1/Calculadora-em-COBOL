@@ -0,0 +1,220 @@
+000010******************************************************************
+000020*                                                                *
+000030*   PROGRAM:     CALCRPT                                        *
+000040*   AUTHOR:      D. ALMEIDA                                     *
+000050*   INSTALLATION: DATA PROCESSING CENTER                        *
+000060*   DATE-WRITTEN: 09/08/2026                                    *
+000070*   PURPOSE:                                                    *
+000080*      READS THE CALCULATOR AUDIT LEDGER AND PRODUCES AN        *
+000090*      END-OF-DAY SUMMARY REPORT: COUNT OF CALCULATIONS RUN     *
+000100*      TODAY, SUM OF ALL ADDITION (RESULT) VALUES, SUM OF ALL   *
+000110*      MULTIPLICATION (RESULT3) VALUES, AND A COUNT OF HOW      *
+000120*      MANY PAIRS HIT THE DIVIDE-BY-ZERO CASE.                  *
+000130*                                                                *
+000140*   MODIFICATION HISTORY.                                       *
+000150*      09/08/2026  DA   INITIAL VERSION.                        *
+000155*      09/08/2026  DA   GUARDED AGAINST A MISSING LEDGER FILE    *
+000156*                       (NORMAL BEFORE ANY CALCULATION HAS EVER  *
+000157*                       BEEN LOGGED) SO THE JOB PRODUCES A ZERO- *
+000158*                       TOTALS REPORT INSTEAD OF HANGING.  THE   *
+000159*                       ADDITION/MULTIPLICATION SUMS NOW ONLY    *
+000160*                       PICK UP A LEDGER ENTRY'S RESULT/RESULT3  *
+000161*                       WHEN LDG-OPER-CHOICE SHOWS THAT OPERATION*
+000162*                       WAS ACTUALLY SELECTED, NOT JUST ZERO-    *
+000163*                       FILLED BY A SINGLE-OPERATION RUN.        *
+000165*      09/08/2026  DA   ENTRIES FLAGGED LDG-RESULT-OVFL-SW OR    *
+000166*                       LDG-RESULT3-OVFL-SW ARE NOW EXCLUDED     *
+000167*                       FROM THE SUMS INSTEAD OF ADDING IN THE   *
+000168*                       PLACEHOLDER ZERO, AND COUNTED SEPARATELY *
+000169*                       THE SAME WAY A DIVIDE-BY-ZERO IS, SO THE *
+000170*                       REPORT DOES NOT SILENTLY UNDERSTATE      *
+000171*                       VOLUME.  REPORT-FILE'S OPEN IS NOW       *
+000172*                       STATUS-CHECKED THE SAME AS LEDGER-FILE.  *
+000173*                                                                *
+000174******************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID.     CALCRPT.
+000200 AUTHOR.         D. ALMEIDA.
+000210 INSTALLATION.   DATA PROCESSING CENTER.
+000220 DATE-WRITTEN.   09/08/2026.
+000230 DATE-COMPILED.  09/08/2026.
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER. GNUCOBOL.
+000270 OBJECT-COMPUTER. GNUCOBOL.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT LEDGER-FILE ASSIGN TO "LEDGER"
+000310            ORGANIZATION IS LINE SEQUENTIAL
+000320            FILE STATUS IS WS-LEDGER-STATUS.
+000330
+000340     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+000350            ORGANIZATION IS LINE SEQUENTIAL
+000360            FILE STATUS IS WS-REPORT-STATUS.
+000370
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  LEDGER-FILE.
+000410 COPY CALCLDGR.
+000420
+000430 FD  REPORT-FILE.
+000440 01  REPORT-LINE                 PIC X(80).
+000450
+000460 WORKING-STORAGE SECTION.
+000470 01  WS-LEDGER-STATUS            PIC X(02).
+000480     88  LEDGER-OK               VALUE "00".
+000490     88  LEDGER-EOF              VALUE "10".
+000495     88  LEDGER-NOT-FOUND        VALUE "05", "35".
+000500
+000510 01  WS-REPORT-STATUS            PIC X(02).
+000515     88  REPORT-OK               VALUE "00".
+000520
+000530 01  WS-TODAY                    PIC 9(08).
+000540
+000550 01  WS-SWITCHES.
+000560     05  WS-EOF-SW               PIC X(01) VALUE "N".
+000570         88  END-OF-LEDGER       VALUE "Y".
+000580
+000590 01  WS-TOTALS.
+000600     05  WS-CALC-COUNT           PIC 9(07) VALUE ZERO.
+000610     05  WS-DIVERR-COUNT         PIC 9(07) VALUE ZERO.
+000615     05  WS-RESULT-OVFL-COUNT    PIC 9(07) VALUE ZERO.
+000616     05  WS-RESULT3-OVFL-COUNT   PIC 9(07) VALUE ZERO.
+000620     05  WS-RESULT-SUM           PIC S9(11)V99 VALUE ZERO
+000630                                 SIGN IS TRAILING SEPARATE.
+000640     05  WS-RESULT3-SUM          PIC S9(11)V99 VALUE ZERO
+000650                                 SIGN IS TRAILING SEPARATE.
+000660
+000670 01  WS-HEADING-1.
+000680     05  FILLER                  PIC X(80) VALUE
+000690         "CALCULADORA - RELATORIO DIARIO DE MOVIMENTO".
+000700
+000710 01  WS-HEADING-2.
+000720     05  FILLER                  PIC X(06) VALUE "DATA: ".
+000730     05  WH-DATE                 PIC 9(08).
+000740     05  FILLER                  PIC X(66) VALUE SPACES.
+000750
+000760 01  WS-DETAIL-1.
+000770     05  FILLER                  PIC X(30) VALUE
+000780         "CALCULOS PROCESSADOS HOJE:   ".
+000790     05  WD-CALC-COUNT           PIC ZZZZZZ9.
+000800     05  FILLER                  PIC X(43) VALUE SPACES.
+000810
+000820 01  WS-DETAIL-2.
+000830     05  FILLER                  PIC X(30) VALUE
+000840         "SOMA DAS ADICOES (RESULT):   ".
+000850     05  WD-RESULT-SUM           PIC -(09)9.99.
+000860     05  FILLER                  PIC X(37) VALUE SPACES.
+000870
+000880 01  WS-DETAIL-3.
+000890     05  FILLER                  PIC X(30) VALUE
+000900         "SOMA DAS MULTIPLICACOES:     ".
+000910     05  WD-RESULT3-SUM          PIC -(09)9.99.
+000920     05  FILLER                  PIC X(37) VALUE SPACES.
+000930
+000940 01  WS-DETAIL-4.
+000950     05  FILLER                  PIC X(30) VALUE
+000960         "DIVISOES POR ZERO REJEITADAS: ".
+000970     05  WD-DIVERR-COUNT         PIC ZZZZZZ9.
+000980     05  FILLER                  PIC X(43) VALUE SPACES.
+
+000981 01  WS-DETAIL-5.
+000982     05  FILLER                  PIC X(30) VALUE
+000983         "ADICOES COM ESTOURO IGNORADAS:".
+000984     05  WD-RESULT-OVFL-COUNT    PIC ZZZZZZ9.
+000985     05  FILLER                  PIC X(43) VALUE SPACES.
+
+000986 01  WS-DETAIL-6.
+000987     05  FILLER                  PIC X(30) VALUE
+000988         "MULT. COM ESTOURO IGNORADAS:  ".
+000989     05  WD-RESULT3-OVFL-COUNT   PIC ZZZZZZ9.
+000990     05  FILLER                  PIC X(43) VALUE SPACES.
+
+001000 PROCEDURE DIVISION.
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001030     PERFORM 2000-PROCESS-LEDGER THRU 2000-EXIT
+001040             UNTIL END-OF-LEDGER.
+001050     PERFORM 3000-PRODUCE-REPORT THRU 3000-EXIT.
+001060     PERFORM 4000-TERMINATE THRU 4000-EXIT.
+001070     STOP RUN.
+001080
+001090 1000-INITIALIZE.
+001100     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+001110     OPEN INPUT LEDGER-FILE.
+001120     OPEN OUTPUT REPORT-FILE.
+001121     IF NOT REPORT-OK
+001122         DISPLAY "RPTFILE COULD NOT BE OPENED - STATUS "
+001123                 WS-REPORT-STATUS
+001124         STOP RUN
+001125     END-IF.
+001126     IF LEDGER-NOT-FOUND
+001127         DISPLAY "NO LEDGER ENTRIES FOR TODAY."
+001128         SET END-OF-LEDGER TO TRUE
+001129     ELSE
+001130         PERFORM 2100-READ-LEDGER THRU 2100-EXIT
+001131     END-IF.
+001140 1000-EXIT.
+001150     EXIT.
+001160
+001170 2000-PROCESS-LEDGER.
+001180     IF LDG-DATE = WS-TODAY
+001190         ADD 1 TO WS-CALC-COUNT
+001195         IF LDG-OPER-ADD OR LDG-OPER-ALL
+001196             IF LDG-RESULT-OVERFLOW
+001197                 ADD 1 TO WS-RESULT-OVFL-COUNT
+001198             ELSE
+001199                 ADD LDG-RESULT TO WS-RESULT-SUM
+001200             END-IF
+001201         END-IF
+001202         IF LDG-OPER-MUL OR LDG-OPER-ALL
+001203             IF LDG-RESULT3-OVERFLOW
+001204                 ADD 1 TO WS-RESULT3-OVFL-COUNT
+001205             ELSE
+001206                 ADD LDG-RESULT3 TO WS-RESULT3-SUM
+001207             END-IF
+001208         END-IF
+001220         IF LDG-DIVISION-ERROR
+001230             ADD 1 TO WS-DIVERR-COUNT
+001240         END-IF
+001250     END-IF.
+001260     PERFORM 2100-READ-LEDGER THRU 2100-EXIT.
+001270 2000-EXIT.
+001280     EXIT.
+001290
+001300 2100-READ-LEDGER.
+001310     READ LEDGER-FILE
+001320         AT END
+001330             SET END-OF-LEDGER TO TRUE
+001340     END-READ.
+001350 2100-EXIT.
+001360     EXIT.
+001370
+001380 3000-PRODUCE-REPORT.
+001390     MOVE WS-TODAY TO WH-DATE.
+001400     MOVE WS-CALC-COUNT TO WD-CALC-COUNT.
+001410     MOVE WS-RESULT-SUM TO WD-RESULT-SUM.
+001420     MOVE WS-RESULT3-SUM TO WD-RESULT3-SUM.
+001430     MOVE WS-DIVERR-COUNT TO WD-DIVERR-COUNT.
+001432     MOVE WS-RESULT-OVFL-COUNT TO WD-RESULT-OVFL-COUNT.
+001434     MOVE WS-RESULT3-OVFL-COUNT TO WD-RESULT3-OVFL-COUNT.
+001440     WRITE REPORT-LINE FROM WS-HEADING-1.
+001450     WRITE REPORT-LINE FROM WS-HEADING-2.
+001460     WRITE REPORT-LINE FROM WS-DETAIL-1.
+001470     WRITE REPORT-LINE FROM WS-DETAIL-2.
+001480     WRITE REPORT-LINE FROM WS-DETAIL-3.
+001490     WRITE REPORT-LINE FROM WS-DETAIL-4.
+001492     WRITE REPORT-LINE FROM WS-DETAIL-5.
+001494     WRITE REPORT-LINE FROM WS-DETAIL-6.
+001500 3000-EXIT.
+001510     EXIT.
+001520
+001530 4000-TERMINATE.
+001535     IF NOT LEDGER-NOT-FOUND
+001536         CLOSE LEDGER-FILE
+001537     END-IF.
+001550     CLOSE REPORT-FILE.
+001560 4000-EXIT.
+001570     EXIT.
+001580
+001610 END PROGRAM CALCRPT.
