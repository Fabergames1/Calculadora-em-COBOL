@@ -0,0 +1,39 @@
+000010******************************************************************
+000020*                                                                *
+000030*   COPYBOOK:    CALCREC                                        *
+000040*   AUTHOR:      D. ALMEIDA                                     *
+000050*   PURPOSE:                                                    *
+000060*      SHARED NUMERIC INPUT/OUTPUT LAYOUT FOR THE FOUR-         *
+000070*      OPERATION CALCULATOR.  COPIED (AS BARE 05-LEVEL ITEMS,   *
+000080*      NO 01 WRAPPER) BY CALCULADORA AND CALCBAT INTO THEIR OWN *
+000090*      WORKING-STORAGE 01, SO THE PICTURE CLAUSES ONLY EVER     *
+000100*      CHANGE HERE.  THE FIELDS THEMSELVES LIVE IN CALCNUM      *
+000110*      (THE TWO OPERANDS) AND CALCRES (THE FOUR RESULTS), SO A  *
+000120*      RECORD THAT ONLY NEEDS THE OPERANDS -- SUCH AS CALCBAT'S *
+000130*      TRANS-RECORD, OR CALCLDGR'S LEDGER LAYOUT -- CAN COPY    *
+000140*      JUST THE PIECE IT NEEDS, RENAMED VIA REPLACING, WITHOUT  *
+000150*      ALSO PULLING IN THE OTHER PIECE.                         *
+000160*                                                                *
+000170*   MODIFICATION HISTORY.                                       *
+000180*      09/08/2026  DA   INITIAL VERSION.                        *
+000190*      09/08/2026  DA   DROPPED THE 01-LEVEL WRAPPER SO THE     *
+000200*                       CALLING PROGRAM SUPPLIES ITS OWN 01,    *
+000210*                       LETTING CALCLDGR COPY THESE SAME FIELDS *
+000220*                       IN AS SIBLINGS OF THE LEDGER HEADER     *
+000230*                       ITEMS INSTEAD OF HAND-DUPLICATING PICS. *
+000240*      09/08/2026  DA   SPLIT INTO CALCNUM (NUM1/NUM2) AND      *
+000250*                       CALCRES (RESULT/RESULT2/RESULT3/        *
+000260*                       RESULT4), COPIED BACK IN HERE AS A      *
+000270*                       CONVENIENCE FOR PROGRAMS THAT WANT BOTH *
+000280*                       PIECES UNCHANGED, SO CALCULADORA AND    *
+000290*                       CALCBAT'S EXISTING `COPY CALCREC.` KEEPS*
+000300*                       WORKING.  RESULT STAYS AT PIC S9(06)V99 *
+000310*                       -- WIDE ENOUGH THAT TWO VALID OPERANDS  *
+000320*                       CAN NEVER OVERFLOW IT -- RATHER THAN    *
+000330*                       BEING NARROWED TO MATCH NUM1/NUM2, SO A *
+000340*                       LARGE BUT VALID SUM IS NOT MISREPORTED  *
+000350*                       AS AN OVERFLOW.                         *
+000360*                                                                *
+000370******************************************************************
+000380     COPY CALCNUM.
+000390     COPY CALCRES.
