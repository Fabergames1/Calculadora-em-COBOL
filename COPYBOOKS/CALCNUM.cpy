@@ -0,0 +1,19 @@
+000010******************************************************************
+000020*                                                                *
+000030*   COPYBOOK:    CALCNUM                                        *
+000040*   AUTHOR:      D. ALMEIDA                                     *
+000050*   PURPOSE:                                                    *
+000060*      THE TWO OPERAND FIELDS (NUM1, NUM2) SHARED BY THE FOUR-  *
+000070*      OPERATION CALCULATOR.  SPLIT OUT OF CALCREC SO A RECORD  *
+000080*      THAT ONLY NEEDS THE OPERANDS -- SUCH AS CALCBAT'S        *
+000090*      TRANS-RECORD -- CAN COPY THEM IN (RENAMED VIA REPLACING) *
+000100*      WITHOUT ALSO PULLING IN THE UNRELATED RESULT FIELDS.     *
+000110*                                                                *
+000120*   MODIFICATION HISTORY.                                       *
+000130*      09/08/2026  DA   SPLIT OUT OF CALCREC.                   *
+000140*                                                                *
+000150******************************************************************
+000170     05  NUM1                    PIC S9(05)V99 SIGN IS
+000180                                 TRAILING SEPARATE.
+000190     05  NUM2                    PIC S9(05)V99 SIGN IS
+000200                                 TRAILING SEPARATE.
