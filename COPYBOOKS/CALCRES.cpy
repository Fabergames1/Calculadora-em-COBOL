@@ -0,0 +1,25 @@
+000010******************************************************************
+000020*                                                                *
+000030*   COPYBOOK:    CALCRES                                        *
+000040*   AUTHOR:      D. ALMEIDA                                     *
+000050*   PURPOSE:                                                    *
+000060*      THE FOUR RESULT FIELDS (RESULT, RESULT2, RESULT3,        *
+000070*      RESULT4) SHARED BY THE FOUR-OPERATION CALCULATOR.  SPLIT *
+000080*      OUT OF CALCREC SO A RECORD THAT ONLY NEEDS THE OPERANDS  *
+000090*      (CALCNUM) CAN LEAVE THESE OUT.  RESULT IS DELIBERATELY   *
+000100*      WIDER THAN NUM1/NUM2 SO A SUM OF TWO VALID OPERANDS      *
+000110*      CANNOT OVERFLOW IT -- THE ON SIZE ERROR CHECK ON RESULT'S*
+000120*      COMPUTE IS KEPT ANYWAY AS DEFENSIVE PROGRAMMING.         *
+000130*                                                                *
+000140*   MODIFICATION HISTORY.                                       *
+000150*      09/08/2026  DA   SPLIT OUT OF CALCREC.                   *
+000160*                                                                *
+000170******************************************************************
+000190     05  RESULT                  PIC S9(06)V99 SIGN IS
+000200                                 TRAILING SEPARATE.
+000210     05  RESULT2                 PIC S9(06)V99 SIGN IS
+000220                                 TRAILING SEPARATE.
+000230     05  RESULT3                 PIC S9(09)V99 SIGN IS
+000240                                 TRAILING SEPARATE.
+000250     05  RESULT4                 PIC S9(06)V99 SIGN IS
+000260                                 TRAILING SEPARATE.
