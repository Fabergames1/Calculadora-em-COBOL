@@ -0,0 +1,63 @@
+000010******************************************************************
+000020*                                                                *
+000030*   COPYBOOK:    CALCLDGR                                       *
+000040*   AUTHOR:      D. ALMEIDA                                     *
+000050*   PURPOSE:                                                    *
+000060*      RECORD LAYOUT FOR THE CALCULATOR AUDIT LEDGER.  ONE      *
+000070*      RECORD IS APPENDED FOR EVERY CALCULATION RUN BY ANY      *
+000080*      PROGRAM IN THE CALCULATOR FAMILY (CALCULADORA, CALCBAT)  *
+000090*      SO A RESULT SHOWN ON ANY DAY CAN BE RECONSTRUCTED LATER  *
+000100*      AND SO CALCRPT CAN SUMMARISE A DAY'S VOLUME.  THE NUMERIC*
+000101*      FIELDS ARE COPIED IN FROM CALCNUM/CALCRES (RENAMED WITH  *
+000102*      THE LDG- PREFIX) SO THIS LAYOUT CANNOT DRIFT FROM THE    *
+000103*      WORKING FIELDS CALCULADORA AND CALCBAT ACTUALLY COMPUTE  *
+000104*      INTO.                                                    *
+000110*                                                                *
+000120*   MODIFICATION HISTORY.                                       *
+000130*      09/08/2026  DA   INITIAL VERSION.                        *
+000131*      09/08/2026  DA   NUMERIC FIELDS NOW COPIED FROM CALCREC  *
+000132*                       INSTEAD OF BEING RETYPED HERE.  ADDED   *
+000133*                       LDG-OPER-CHOICE SO A LEDGER ENTRY SAYS  *
+000134*                       WHICH OPERATION(S) WERE ACTUALLY RUN,   *
+000135*                       SINCE A NON-SELECTED RESULT FIELD IS    *
+000136*                       ZERO-FILLED AND OTHERWISE INDISTINGUISH-*
+000137*                       ABLE FROM A GENUINE ZERO RESULT.        *
+000138*      09/08/2026  DA   COPIES FROM CALCNUM AND CALCRES         *
+000139*                       DIRECTLY (RATHER THAN THROUGH CALCREC)  *
+000140*                       NOW THAT THOSE ARE SEPARATE COPYBOOKS.  *
+000142*      09/08/2026  DA   ADDED LDG-RESULT-OVFL-SW AND            *
+000143*                       LDG-RESULT3-OVFL-SW, THE SAME KIND OF   *
+000144*                       FLAG LDG-DIV-ERR-SW ALREADY GIVES THE   *
+000145*                       DIVISION RESULT, SO AN OVERFLOWED       *
+000146*                       RESULT/RESULT3 FORCED TO ZERO IS NOT    *
+000147*                       INDISTINGUISHABLE FROM A GENUINE ZERO.  *
+000148*                                                                *
+000150******************************************************************
+000160 01  LEDGER-RECORD.
+000170     05  LDG-TIMESTAMP.
+000180         10  LDG-DATE            PIC 9(08).
+000190         10  LDG-TIME            PIC 9(08).
+000195     COPY CALCNUM
+000196         REPLACING ==NUM1==    BY ==LDG-NUM1==
+000197                   ==NUM2==    BY ==LDG-NUM2==.
+000198     COPY CALCRES
+000199         REPLACING ==RESULT==  BY ==LDG-RESULT==
+000200                   ==RESULT2== BY ==LDG-RESULT2==
+000201                   ==RESULT3== BY ==LDG-RESULT3==
+000202                   ==RESULT4== BY ==LDG-RESULT4==.
+000310     05  LDG-OPER-CHOICE         PIC 9(01).
+000311         88  LDG-OPER-ADD        VALUE 1.
+000312         88  LDG-OPER-SUB        VALUE 2.
+000313         88  LDG-OPER-MUL        VALUE 3.
+000314         88  LDG-OPER-DIV        VALUE 4.
+000315         88  LDG-OPER-ALL        VALUE 5.
+000320     05  LDG-DIV-ERR-SW          PIC X(01).
+000330         88  LDG-DIVISION-ERROR  VALUE "Y".
+000340         88  LDG-DIVISION-OK     VALUE "N".
+000341     05  LDG-RESULT-OVFL-SW      PIC X(01).
+000342         88  LDG-RESULT-OVERFLOW VALUE "Y".
+000343         88  LDG-RESULT-OK       VALUE "N".
+000344     05  LDG-RESULT3-OVFL-SW     PIC X(01).
+000345         88  LDG-RESULT3-OVERFLOW VALUE "Y".
+000346         88  LDG-RESULT3-OK      VALUE "N".
+000350     05  LDG-SOURCE-PGM          PIC X(08).
