@@ -1,34 +1,267 @@
-      ******************************************************************
-      * Author: FABRICIO PERRONE
-      * Date: 20/12/2022
-      * Purpose: STUDY
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULADORA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-        01 NUM1 PIC  9(5).
-        01 NUM2 PIC  9(5).
-        01 RESULT PIC 9(5).
-        01 RESULT2 PIC 9(5).
-        01 RESULT3 PIC 9(5).
-        01 RESULT4 PIC 9(5).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-             DISPLAY "Entre com o primeiro numero: "
-             ACCEPT NUM1
-             DISPLAY "Entre com o segundo numero: "
-             ACCEPT NUM2
-             COMPUTE RESULT = NUM1 + NUM2
-             COMPUTE RESULT2 = NUM1 - NUM2
-             COMPUTE RESULT3 = NUM1 * NUM2
-             COMPUTE RESULT4 = NUM1 / NUM2
-             DISPLAY "O resultado da adicao e: " RESULT
-             DISPLAY "O resultado da subtracao e: " RESULT2
-             DISPLAY "O resultado da multiplicacao e: " RESULT3
-             DISPLAY "O resultado da divisao e: " RESULT4
-             STOP RUN.
-       END PROGRAM CALCULADORA.
+000010******************************************************************
+000020* Author: FABRICIO PERRONE
+000030* Date: 20/12/2022
+000040* Purpose: STUDY
+000050* Tectonics: cobc
+000060*
+000070* MODIFICATION HISTORY.
+000080*    09/08/2026  DA   VALIDATE NUM2 BEFORE COMPUTING RESULT4 SO
+000090*                     A ZERO DIVISOR DISPLAYS A MESSAGE INSTEAD
+000100*                     OF ABENDING THE SESSION.
+000110*    09/08/2026  DA   NUM1, NUM2 AND THE RESULT FIELDS NOW CARRY
+000120*                     A SIGN AND TWO DECIMAL PLACES SO NEGATIVE
+000130*                     SUBTRACTION RESULTS AND CENTS WORK.
+000140*    09/08/2026  DA   EVERY CALCULATION IS NOW APPENDED TO THE
+000150*                     LEDGER FILE FOR AUDIT PURPOSES.  RECAST
+000160*                     MAIN-PROCEDURE INTO NUMBERED PARAGRAPHS
+000170*                     TO MATCH THE REST OF THE CALCULATOR SUITE.
+000180*    09/08/2026  DA   NUM1, NUM2 AND THE RESULT FIELDS ARE NOW
+000190*                     COPIED FROM CALCREC SO THIS LAYOUT STAYS
+000200*                     IN SYNC WITH CALCBAT.
+000210*    09/08/2026  DA   ADDED AN OPERATION-SELECT MENU SO A QUICK
+000220*                     CHECK OF ONE OPERATION DOES NOT HAVE TO
+000230*                     SCAN PAST THE OTHER THREE RESULTS.
+000240*    09/08/2026  DA   NUM1/NUM2 ENTRY NOW RE-PROMPTS ON
+000250*                     NON-NUMERIC OR BLANK INPUT INSTEAD OF
+000260*                     LETTING BAD DATA REACH THE COMPUTE BLOCK.
+000270*    09/08/2026  DA   RESULT AND RESULT3 NOW CHECK FOR SIZE
+000280*                     ERROR ON COMPUTE SO AN OVERFLOWING SUM OR
+000290*                     PRODUCT DISPLAYS A MESSAGE INSTEAD OF
+000300*                     TRUNCATING SILENTLY.
+000310*    09/08/2026  DA   NUM1/NUM2 ENTRY NOW CHECKS FOR SIZE ERROR
+000320*                     ON THE NUMVAL CONVERSION TOO, SO A VALID
+000330*                     BUT OVERSIZED NUMBER RE-PROMPTS INSTEAD OF
+000340*                     TRUNCATING INTO THE WORKING FIELD.
+000350*    09/08/2026  DA   THE LEDGER ENTRY NOW RECORDS WHICH
+000360*                     OPERATION WAS SELECTED (LDG-OPER-CHOICE)
+000370*                     SO CALCRPT CAN TELL A GENUINE ZERO RESULT
+000380*                     FROM A FIELD THAT WAS NEVER COMPUTED.
+000385*    09/08/2026  DA   RESULT IS PIC S9(06)V99 AGAIN (SEE CALCREC)
+000386*                     SO A LARGE BUT VALID ADDITION IS NO LONGER
+000387*                     MISREPORTED AS AN OVERFLOW.  THE SIZE-ERROR
+000388*                     CHECK ON RESULT'S COMPUTE STAYS IN PLACE AS
+000389*                     DEFENSIVE PROGRAMMING.
+000391*    09/08/2026  DA   THE LEDGER ENTRY NOW RECORDS RESULT AND
+000392*                     RESULT3 OVERFLOW (LDG-RESULT-OVFL-SW,
+000393*                     LDG-RESULT3-OVFL-SW), THE SAME WAY
+000394*                     LDG-DIV-ERR-SW ALREADY FLAGS A DIVIDE-BY-
+000395*                     ZERO, SO THE ZERO WRITTEN IN PLACE OF AN
+000396*                     OVERFLOWED RESULT IS NOT MISTAKEN LATER
+000397*                     FOR A GENUINE ZERO RESULT.
+000398******************************************************************
+000400 IDENTIFICATION DIVISION.
+000410 PROGRAM-ID. CALCULADORA.
+000420 ENVIRONMENT DIVISION.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT LEDGER-FILE ASSIGN TO "LEDGER"
+000460            ORGANIZATION IS LINE SEQUENTIAL
+000470            FILE STATUS IS WS-LEDGER-STATUS.
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  LEDGER-FILE.
+000510 COPY CALCLDGR.
+000520 WORKING-STORAGE SECTION.
+000530 01  CALC-WORK-FIELDS.
+000540 COPY CALCREC.
+000550
+000560  01 WS-LEDGER-STATUS PIC X(02).
+000570
+000580  01 WS-SWITCHES.
+000590     05 WS-DIVISION-SW           PIC X(01) VALUE "Y".
+000600        88 DIVISION-OK           VALUE "Y".
+000610        88 DIVISION-ERROR        VALUE "N".
+000620     05 WS-OPER-CHOICE           PIC 9(01) VALUE 9.
+000630        88 OPER-ADD              VALUE 1.
+000640        88 OPER-SUB              VALUE 2.
+000650        88 OPER-MUL              VALUE 3.
+000660        88 OPER-DIV              VALUE 4.
+000670        88 OPER-ALL              VALUE 5.
+000680     05 WS-VALID-SW              PIC X(01).
+000690        88 VALID-INPUT           VALUE "Y".
+000700        88 INVALID-INPUT         VALUE "N".
+000710     05 WS-RESULT-OVFL-SW        PIC X(01) VALUE "N".
+000720        88 RESULT-OVERFLOW       VALUE "Y".
+000730        88 RESULT-OK             VALUE "N".
+000740     05 WS-RESULT3-OVFL-SW       PIC X(01) VALUE "N".
+000750        88 RESULT3-OVERFLOW      VALUE "Y".
+000760        88 RESULT3-OK            VALUE "N".
+000770
+000780  01 WS-NUM1-INPUT               PIC X(10).
+000790  01 WS-NUM2-INPUT               PIC X(10).
+000800 PROCEDURE DIVISION.
+000810 0000-MAINLINE.
+000820     PERFORM 0500-SELECT-OPERATION THRU 0500-EXIT.
+000830     PERFORM 1000-GET-INPUT THRU 1000-EXIT.
+000840     PERFORM 2000-COMPUTE-RESULTS THRU 2000-EXIT.
+000850     PERFORM 3000-DISPLAY-RESULTS THRU 3000-EXIT.
+000860     PERFORM 4000-WRITE-LEDGER THRU 4000-EXIT.
+000870     STOP RUN.
+000880
+000890 0500-SELECT-OPERATION.
+000900     PERFORM 0510-PROMPT-OPERATION THRU 0510-EXIT
+000910         UNTIL OPER-ADD OR OPER-SUB OR OPER-MUL
+000920            OR OPER-DIV OR OPER-ALL.
+000930 0500-EXIT.
+000940     EXIT.
+000950
+000960 0510-PROMPT-OPERATION.
+000970     DISPLAY "1 - Adicao".
+000980     DISPLAY "2 - Subtracao".
+000990     DISPLAY "3 - Multiplicacao".
+001000     DISPLAY "4 - Divisao".
+001010     DISPLAY "5 - Todas as operacoes".
+001020     DISPLAY "Escolha a operacao: ".
+001030     ACCEPT WS-OPER-CHOICE.
+001040 0510-EXIT.
+001050     EXIT.
+001060
+001070 1000-GET-INPUT.
+001080     PERFORM 1100-GET-NUM1 THRU 1100-EXIT.
+001090     PERFORM 1200-GET-NUM2 THRU 1200-EXIT.
+001100 1000-EXIT.
+001110     EXIT.
+001120
+001130 1100-GET-NUM1.
+001140     SET INVALID-INPUT TO TRUE.
+001150     PERFORM 1110-PROMPT-NUM1 THRU 1110-EXIT
+001160         UNTIL VALID-INPUT.
+001170 1100-EXIT.
+001180     EXIT.
+001190
+001200 1110-PROMPT-NUM1.
+001210     DISPLAY "Entre com o primeiro numero: ".
+001220     ACCEPT WS-NUM1-INPUT.
+001230     IF FUNCTION TEST-NUMVAL(WS-NUM1-INPUT) = ZERO
+001240         COMPUTE NUM1 = FUNCTION NUMVAL(WS-NUM1-INPUT)
+001250             ON SIZE ERROR
+001260                 DISPLAY "Numero fora da faixa permitida."
+001270             NOT ON SIZE ERROR
+001280                 SET VALID-INPUT TO TRUE
+001290         END-COMPUTE
+001300     ELSE
+001310         DISPLAY "Entrada invalida. Digite um numero."
+001320     END-IF.
+001330 1110-EXIT.
+001340     EXIT.
+001350
+001360 1200-GET-NUM2.
+001370     SET INVALID-INPUT TO TRUE.
+001380     PERFORM 1210-PROMPT-NUM2 THRU 1210-EXIT
+001390         UNTIL VALID-INPUT.
+001400 1200-EXIT.
+001410     EXIT.
+001420
+001430 1210-PROMPT-NUM2.
+001440     DISPLAY "Entre com o segundo numero: ".
+001450     ACCEPT WS-NUM2-INPUT.
+001460     IF FUNCTION TEST-NUMVAL(WS-NUM2-INPUT) = ZERO
+001470         COMPUTE NUM2 = FUNCTION NUMVAL(WS-NUM2-INPUT)
+001480             ON SIZE ERROR
+001490                 DISPLAY "Numero fora da faixa permitida."
+001500             NOT ON SIZE ERROR
+001510                 SET VALID-INPUT TO TRUE
+001520         END-COMPUTE
+001530     ELSE
+001540         DISPLAY "Entrada invalida. Digite um numero."
+001550     END-IF.
+001560 1210-EXIT.
+001570     EXIT.
+001580
+001590 2000-COMPUTE-RESULTS.
+001600     MOVE ZERO TO RESULT RESULT2 RESULT3 RESULT4.
+001610     SET DIVISION-OK TO TRUE.
+001620     SET RESULT-OK TO TRUE.
+001630     SET RESULT3-OK TO TRUE.
+001640     IF OPER-ADD OR OPER-ALL
+001650         COMPUTE RESULT = NUM1 + NUM2
+001660             ON SIZE ERROR
+001670                 SET RESULT-OVERFLOW TO TRUE
+001680                 MOVE ZERO TO RESULT
+001690         END-COMPUTE
+001700     END-IF.
+001710     IF OPER-SUB OR OPER-ALL
+001720         COMPUTE RESULT2 = NUM1 - NUM2
+001730     END-IF.
+001740     IF OPER-MUL OR OPER-ALL
+001750         COMPUTE RESULT3 = NUM1 * NUM2
+001760             ON SIZE ERROR
+001770                 SET RESULT3-OVERFLOW TO TRUE
+001780                 MOVE ZERO TO RESULT3
+001790         END-COMPUTE
+001800     END-IF.
+001810     IF OPER-DIV OR OPER-ALL
+001820         IF NUM2 = ZERO
+001830             SET DIVISION-ERROR TO TRUE
+001840         ELSE
+001850             COMPUTE RESULT4 = NUM1 / NUM2
+001860         END-IF
+001870     END-IF.
+001880 2000-EXIT.
+001890     EXIT.
+001900
+001910 3000-DISPLAY-RESULTS.
+001920     IF OPER-ADD OR OPER-ALL
+001930         IF RESULT-OVERFLOW
+001940             DISPLAY "Resultado da adicao excede a capacidade"
+001950         ELSE
+001960             DISPLAY "O resultado da adicao e: " RESULT
+001970         END-IF
+001980     END-IF.
+001990     IF OPER-SUB OR OPER-ALL
+002000         DISPLAY "O resultado da subtracao e: " RESULT2
+002010     END-IF.
+002020     IF OPER-MUL OR OPER-ALL
+002030         IF RESULT3-OVERFLOW
+002040             DISPLAY "Result. da multiplicacao excede capacidade"
+002050         ELSE
+002060             DISPLAY "O resultado da multiplicacao e: " RESULT3
+002070         END-IF
+002080     END-IF.
+002090     IF OPER-DIV OR OPER-ALL
+002100         IF DIVISION-ERROR
+002110             DISPLAY "Divisao nao e possivel (divisor zero)"
+002120         ELSE
+002130             DISPLAY "O resultado da divisao e: " RESULT4
+002140         END-IF
+002150     END-IF.
+002160 3000-EXIT.
+002170     EXIT.
+002180
+002190 4000-WRITE-LEDGER.
+002200     OPEN EXTEND LEDGER-FILE.
+002210     IF WS-LEDGER-STATUS = "05" OR WS-LEDGER-STATUS = "35"
+002220         OPEN OUTPUT LEDGER-FILE
+002230     END-IF.
+002240     ACCEPT LDG-DATE FROM DATE YYYYMMDD.
+002250     ACCEPT LDG-TIME FROM TIME.
+002260     MOVE NUM1 TO LDG-NUM1.
+002270     MOVE NUM2 TO LDG-NUM2.
+002280     MOVE RESULT TO LDG-RESULT.
+002290     MOVE RESULT2 TO LDG-RESULT2.
+002300     MOVE RESULT3 TO LDG-RESULT3.
+002310     IF DIVISION-ERROR
+002320         MOVE ZERO TO LDG-RESULT4
+002330         SET LDG-DIVISION-ERROR TO TRUE
+002340     ELSE
+002350         MOVE RESULT4 TO LDG-RESULT4
+002360         SET LDG-DIVISION-OK TO TRUE
+002370     END-IF.
+002372     IF RESULT-OVERFLOW
+002373         SET LDG-RESULT-OVERFLOW TO TRUE
+002374     ELSE
+002375         SET LDG-RESULT-OK TO TRUE
+002376     END-IF.
+002377     IF RESULT3-OVERFLOW
+002378         SET LDG-RESULT3-OVERFLOW TO TRUE
+002379     ELSE
+002380         SET LDG-RESULT3-OK TO TRUE
+002381     END-IF.
+002382     MOVE WS-OPER-CHOICE TO LDG-OPER-CHOICE.
+002390     MOVE "CALCULAD" TO LDG-SOURCE-PGM.
+002400     WRITE LEDGER-RECORD.
+002410     CLOSE LEDGER-FILE.
+002420 4000-EXIT.
+002430     EXIT.
+002440
+002470 END PROGRAM CALCULADORA.
